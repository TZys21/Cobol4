@@ -1,276 +1,1599 @@
-      
-        Identification Division.
-        Program-ID. lab4.
-		
-        *>     Tyler Zysberg
-        *>    Program compute a payroll file
-        
-        Environment Division.
-        Input-Output Section.
-        File-Control.
-            Select inFile Assign to "lab4-in.dat"
-                Organization is Line Sequential.
-                
-            Select outReport Assign to "lab4-out.dat"
-                Organization is Line Sequential.
-                
-        Data Division.
-        File Section.
-        FD inFile.
-        Copy payroll replacing ==:prefix:== By ==in==.
-        
-        FD outReport.
-        01 outRecord    PIC X(200).
-        
-        Working-Storage Section.
-        
-        01 eof PIC X Value "N".
-		01 blankLine    PIC X Value Spaces.
-        
-        01 ReportStuff. 
-            05 pageNum  PIC 999 Value 0.
-            05 linesPerPage PIC 99 Value 35.
-            05 lineNum  PIC 99 Value 36.
-        
-        01 ws-date.
-            05 ws-yr    PIC 9(4).
-            05 ws-mo    PIC 99.
-            05 ws-dy    PIC 99.
-            
-        01 ws-time. 
-            05 ws-hr    PIC 99.
-            05 ws-mn    PIC 99.
-            05 ws-sc    PIC 99.
-            05 ws-cc    PIC 99.
-        
-        01 pageHeader.
-            05 ph-Month PIC Z9/.
-            05 ph-Day   PIC 99/.
-            05 ph-Year  PIC 9999.
-            05          PIC X(50) Value Spaces.
-            05          PIC X(27) Value "Stomper & Wombat's Emporium".
-            05          PIC X(50) Value Spaces.
-			05          PIC X(5) value "Page:".
-            05 ph-Page  PIC Z9.
-            
-        01 secondPageHeader.
-            05          PIC XXX Value Spaces.
-            05 ph-hr    PIC Z9.
-            05          PIC X Value ":".
-            05 ph-mn    PIC 99.
-            05          PIC X Value Spaces.
-            05 ph-ampm  PIC XX.
-            05          PIC X(50) Value Spaces.
-            05          PIC X(29) Value "Monthly Gross Payroll Listing".  
-        
-        01 columnHeader.
-            05          PIC X(8) Value "Dep #".
-            05          PIC X(17) Value "Emp #".
-            05          PIC X(22) Value "Employee".
-            05          PIC X(20) Value "Title".
-            05          PIC X(10) Value "DOH".
-            05          PIC X(9) Value "Marital".
-            05          PIC X(7) Value "#Deps".
-            05          PIC X(6) Value "Ins".
-            05          PIC X(6) Value "401k".
-            05          PIC X(6) Value "Pay".
-            05          PIC X(13) Value "Expected Pay".
-            05          PIC X(7) Value "   +   ".
-            05          PIC X(10) Value "Commission".
-        
-        01 TotalDis.
-            05            PIC X(100) Value Spaces.
-            05            PIC X(26) Value "Total Expected Payroll".
-            05 expPayroll PIC $$$$,$$$,$$9.99.
-        
-        01 OutputInfo.
-			05 outDep   PIC X(5).
-            05          PIC X(3) Value Spaces.
-            05 outEmp   PIC X(5).
-            05          PIC X(4) Value Spaces.
-            05 outLastName  PIC X(20).
-            05          PIC X Value Spaces.
-            05 outFirstInitial PIC X.
-            05          PIC XXX Value Spaces.
-            05 outTitle PIC X(20).
-            05          PIC X(2) Value Spaces.
-            05 outDoHMonth PIC Z9/.
-            05 outDoHDay  PIC 99/.
-            05 outDoHYear PIC 9999.
-            05          PIC X(6) Value Spaces.
-            05 outMar   PIC X.
-            05          PIC X(7) Value Spaces.
-            05 outDeps  PIC Z9.
-            05          PIC X(4) Value Spaces.
-            05 outIns   PIC X(3).
-            05          PIC X(3) Value Spaces.
-            05 out401k  PIC 9.99.
-            05          PIC XXX Value "%  ".
-            05 outPayC  PIC X.
-            05          PIC X(3) Value Spaces.
-            05 outExPay PIC $$,$$$,$$9.99.
-            05          PIC X(4) Value Spaces.
-            05 outComis PIC X(13).
-            
-        01 Insurance. 
-            05 medIns   PIC X.
-            05 visIns   PIC X.
-			05 denIns   PIC X.
-        01 Total.
-            05 totPay   PIC 9(9)V99.
-			
-        01 Calc401k  PIC 99V99. 
-        01 DisplayComiss  PIC $$,$$$,$$9.99.
-            
-        Procedure Division.
-        000-Main.
-            Open input inFile
-                output outReport
-            Perform 200-getDate
-            Perform until eof = "Y"
-                Read inFile
-                at end
-                    Move "Y" to eof
-                not at end
-                    Perform 100-createReport
-            End-Perform
-            
-         Perform 700-displayTotal
-        
-        Close inFile
-        Close outReport
-		
-        Stop Run.
-      * Creates report  
-        100-createReport.
-            If lineNum > linesPerPage 
-                Perform 300-newPage
-            End-If
-            
-            Perform 400-Record
-            Write outRecord from OutputInfo. 
-			
-        200-getDate.
-            accept ws-date from date YYYYMMDD
-            accept ws-time from time
-            
-            Move ws-yr to ph-Year
-            Move ws-mo to ph-Month
-            Move ws-dy to ph-Day.
-            Move ws-mn to ph-mn
-          
-            If ws-hr>=1 and < 13
-                Move ws-hr to ph-hr
-                Move "AM" to ph-ampm
-            End-If
-            If ws-hr <1 
-                Add 12 to ws-hr
-                Move ws-hr to ph-hr
-                Move "AM" to ph-ampm
-            End-If
-            If ws-hr >= 13
-                Compute ws-hr = ws-hr - 12
-                Move ws-hr to ph-hr
-                Move "PM" to ph-ampm
-            End-If.
-            
-      
-        300-newPage.
-            If pageNum > 0
-                Write outRecord from blankLine after advancing 1 line
-            End-If
-            Add 1 to pageNum
-            Move pageNum to ph-Page
-            
-            Move 0 to lineNum
-            Write outRecord from pageHeader after advancing page
-            Add 1 to lineNum
-			
-            Write outRecord from secondPageHeader after advancing 1 line
-            Add 1 to lineNum
-			
-            Write outRecord from blankLine after advancing 1 line
-            Add 1 to lineNum
-			
-            Write outRecord from columnHeader after advancing 1 line
-            Add 1 to lineNum
-			
-            Write outRecord from blankLine after advancing 1 line
-            Add 1 to lineNum.
-			
-            Write outRecord from blankLine after advancing 1 line
-            Add 1 to lineNum.
-        
-        400-Record.
-            Move inDepNum to outDep
-            Move inEmpNum to outEmp
-            Move inLastName to outLastName
-            Move inFirstName to outFirstInitial
-            Move inJobTitle to outTitle
-            Move inDoHYear to outDoHYear
-            Move inDoHMonth to outDoHMonth
-            Move inDoHDay to outDoHDay
-            Move inMarital to outMar
-            Move inDependents to outDeps
-            
-            If inMedical = "Y"
-                Move "M" to medIns
-            Else
-                Move " " to medIns
-            End-If
-            If inDental = "Y"
-                Move "D" to denIns
-            Else
-                Move " " to denIns
-            End-If
-            If inVision = "Y"
-                Move "V" to visIns
-            Else
-                Move " " to visIns
-            End-If
-            
-            String  denIns delimited by size
-			        medIns delimited by size
-                    visIns delimited by size into outIns
-           
-            Compute Calc401k = in401k * 100
-			
-            Move Calc401k to out401k
-            Move inPayCode to outPayC
-            
-            Perform 600-calculatePay
-            
-            Add 1 to lineNum.
-       
-        600-calculatePay.
-            If inPayCode = "S"
-                Compute inPay rounded = inPay / 12
-                Move inPay to outExPay
-                Move Spaces to outComis
-                Compute totPay = totPay + inPay
-            End-If
-			
-            If inPayCode = "H"
-                Compute inPay rounded = 52 * inPay / 12 * inHrsPerWeek
-                Move inPay to outExPay
-                Move Spaces to outComis
-                Compute totPay = totPay + inPay
-            End-If
-			
-            If inPayCode = "C"
-                Compute inPay rounded = inPay / 12
-                Move inPay to outExPay
-                Compute inSalesAmount Rounded = inComissRate * 45000
-                Move inSalesAmount to DisplayComiss
-                Move DisplayComiss to outComis
-                Compute totPay = totPay + inPay + inSalesAmount
-            End-If.
-        
-        700-displayTotal.
-            If lineNum > linesPerPage 
-                Perform 300-newPage
-            End-If
-            Move totPay to expPayroll
-            Write outRecord from TotalDis after advancing 1 line.
-            
-        
\ No newline at end of file
+
+        Identification Division.
+        Program-ID. lab4.
+
+        *>     Tyler Zysberg
+        *>    Program compute a payroll file
+        *>
+        *>    Mod log:
+        *>    - Dep # subtotal breaks on the listing, a
+        *>      region/district rollup page after the main listing,
+        *>      an exceptions listing for bad PayCode/401k/
+        *>      marital field values, an hours-worked
+        *>      reconciliation against scheduled hours, a
+        *>      commission-vs-actual-sales reconciliation, year-
+        *>      to-date payroll accumulation across runs, and
+        *>      restart/checkpoint support for the main read loop.
+
+        Environment Division.
+        Input-Output Section.
+        File-Control.
+            Select inFile Assign to "lab4-in.dat"
+                Organization is Line Sequential.
+
+            Select outReport Assign to "lab4-out.dat"
+                Organization is Line Sequential.
+
+            Select csvFile Assign to "lab4-out.csv"
+                Organization is Line Sequential.
+
+            Select excFile Assign to "lab4-exc.dat"
+                Organization is Line Sequential.
+
+            Select salesFile Assign to "lab4-sales.dat"
+                Organization is Line Sequential
+                File Status is ws-sales-status.
+
+            Select ytdFile Assign to "lab4-ytd.dat"
+                Organization is Line Sequential
+                File Status is ws-ytd-status.
+
+            Select checkpointFile Assign to "lab4-chk.dat"
+                Organization is Line Sequential
+                File Status is ws-chk-status.
+
+            Select insRatesFile Assign to "lab4-insrates.dat"
+                Organization is Line Sequential
+                File Status is ws-insrates-status.
+
+        Data Division.
+        File Section.
+        FD inFile.
+        Copy payroll replacing ==:prefix:== By ==in==.
+
+        FD outReport.
+        01 outRecord    PIC X(200).
+
+        FD csvFile.
+        01 csvRecord    PIC X(200).
+
+        FD excFile.
+        01 excRecord    PIC X(200).
+
+        FD salesFile.
+        01 salesRecord.
+            05 slEmpNum       PIC X(5).
+            05 slActualSales  PIC 9(7)V99.
+
+        FD ytdFile.
+        01 ytdMasterRecord.
+            05 ytEmpNum       PIC X(5).
+            05 ytDepNum       PIC X(5).
+            05 ytYtdPay       PIC 9(9)V99.
+
+      *> checkpointFile carries several alternate record layouts,
+      *> discriminated by the leading record-type byte: "C" is the
+      *> one control record (pay/page/line/subtotal position), "R"/
+      *> "D"/"G"/"Y" are one row apiece for every region, district,
+      *> gender/dept and YTD-employee table entry accumulated so far,
+      *> so a restart can rebuild those tables exactly as they stood
+      *> at the checkpoint instead of resuming with them empty.
+        FD checkpointFile.
+        01 checkpointRecord.
+            05 ckRecType      PIC X.
+            05 ckEmpNum       PIC X(5).
+            05 ckDepNum       PIC X(5).
+            05 ckTotPay       PIC 9(9)V99.
+            05 ckPageNum      PIC 999.
+            05 ckLineNum      PIC 99.
+            05 ckDepSubtotal  PIC 9(9)V99.
+            05 ckPrevDepnum   PIC X(5).
+            05 ckInsGrandTotal PIC 9(9)V99.
+        01 checkpointRegionRecord.
+            05 ckrRecType     PIC X.
+            05 ckrRegNum      PIC 99.
+            05 ckrRegNam      PIC X(15).
+            05 ckrRegTotal    PIC 9(9)V99.
+        01 checkpointDistrictRecord.
+            05 ckdRecType     PIC X.
+            05 ckdDistrict    PIC XXX.
+            05 ckdTotal       PIC 9(9)V99.
+        01 checkpointGenderRecord.
+            05 ckgRecType     PIC X.
+            05 ckgDepNum      PIC X(5).
+            05 ckgGender      PIC X.
+            05 ckgCount       PIC 9(5).
+            05 ckgTotPay      PIC 9(9)V99.
+        01 checkpointYtdRecord.
+            05 ckyRecType     PIC X.
+            05 ckyEmpNum      PIC X(5).
+            05 ckyDepNum      PIC X(5).
+            05 ckyYtdPay      PIC 9(9)V99.
+
+        FD insRatesFile.
+        01 insRateRecord.
+            05 irPlanType     PIC X.
+            05 irDistrict     PIC XXX.
+            05 irPremium      PIC 9(3)V99.
+
+        Working-Storage Section.
+
+        01 eof PIC X Value "N".
+		01 blankLine    PIC X Value Spaces.
+
+        01 ReportStuff.
+            05 pageNum  PIC 999 Value 0.
+            05 linesPerPage PIC 99 Value 35.
+            05 lineNum  PIC 99 Value 36.
+
+        01 ws-date.
+            05 ws-yr    PIC 9(4).
+            05 ws-mo    PIC 99.
+            05 ws-dy    PIC 99.
+
+        01 ws-time.
+            05 ws-hr    PIC 99.
+            05 ws-mn    PIC 99.
+            05 ws-sc    PIC 99.
+            05 ws-cc    PIC 99.
+
+        01 pageHeader.
+            05 ph-Month PIC Z9/.
+            05 ph-Day   PIC 99/.
+            05 ph-Year  PIC 9999.
+            05          PIC X(50) Value Spaces.
+            05          PIC X(27) Value "Stomper & Wombat's Emporium".
+            05          PIC X(50) Value Spaces.
+			05          PIC X(5) value "Page:".
+            05 ph-Page  PIC Z9.
+
+        01 secondPageHeader.
+            05          PIC XXX Value Spaces.
+            05 ph-hr    PIC Z9.
+            05          PIC X Value ":".
+            05 ph-mn    PIC 99.
+            05          PIC X Value Spaces.
+            05 ph-ampm  PIC XX.
+            05          PIC X(50) Value Spaces.
+            05          PIC X(29) Value "Monthly Gross Payroll Listing".
+
+        01 columnHeader.
+            05          PIC X(8) Value "Dep #".
+            05          PIC X(17) Value "Emp #".
+            05          PIC X(22) Value "Employee".
+            05          PIC X(20) Value "Title".
+            05          PIC X(10) Value "DOH".
+            05          PIC X(9) Value "Marital".
+            05          PIC X(7) Value "#Deps".
+            05          PIC X(6) Value "Ins".
+            05          PIC X(13) Value "Ins $".
+            05          PIC X(6) Value "401k".
+            05          PIC X(6) Value "Pay".
+            05          PIC X(13) Value "Expected Pay".
+            05          PIC X(7) Value "   +   ".
+            05          PIC X(10) Value "Commission".
+
+        01 TotalDis.
+            05            PIC X(100) Value Spaces.
+            05            PIC X(26) Value "Total Expected Payroll".
+            05 expPayroll PIC $$$$,$$$,$$9.99.
+
+        01 OutputInfo.
+			05 outDep   PIC X(5).
+            05          PIC X(3) Value Spaces.
+            05 outEmp   PIC X(5).
+            05          PIC X(4) Value Spaces.
+            05 outLastName  PIC X(20).
+            05          PIC X Value Spaces.
+            05 outFirstInitial PIC X.
+            05          PIC XXX Value Spaces.
+            05 outTitle PIC X(20).
+            05          PIC X(2) Value Spaces.
+            05 outDoHMonth PIC Z9/.
+            05 outDoHDay  PIC 99/.
+            05 outDoHYear PIC 9999.
+            05          PIC X(6) Value Spaces.
+            05 outMar   PIC X.
+            05          PIC X(7) Value Spaces.
+            05 outDeps  PIC Z9.
+            05          PIC X(4) Value Spaces.
+            05 outIns   PIC X(3).
+            05          PIC X(4) Value Spaces.
+            05 outInsCost PIC $$,$$9.99.
+            05          PIC X(3) Value Spaces.
+            05 out401k  PIC 9.99.
+            05          PIC XXX Value "%  ".
+            05 outPayC  PIC X.
+            05          PIC X(3) Value Spaces.
+            05 outExPay PIC $$,$$$,$$9.99.
+            05          PIC X(4) Value Spaces.
+            05 outComis PIC X(13).
+
+        01 Insurance.
+            05 medIns   PIC X.
+            05 visIns   PIC X.
+			05 denIns   PIC X.
+            05 ws-ins-period-cost PIC 9(5)V99 Value 0.
+        01 Total.
+            05 totPay   PIC 9(9)V99.
+
+        01 Calc401k  PIC 99V99.
+        01 DisplayComiss  PIC $$,$$$,$$9.99.
+
+      *> ---------------------------------------------------------
+      *> per-plan insurance premium lookup, by plan type and
+      *> district
+      *> ---------------------------------------------------------
+        01 ws-insrate-cnt PIC 9(4) Value 0.
+        01 InsRateTable.
+            05 InsRateEntry Occurs 300 Times
+                    Depending on ws-insrate-cnt Indexed by InsRtIdx.
+                10 irt-plantype  PIC X.
+                10 irt-district  PIC XXX.
+                10 irt-premium   PIC 9(3)V99.
+
+        01 ws-ins-grandtotal PIC 9(9)V99 Value 0.
+
+        01 InsTotalDis.
+            05            PIC X(100) Value Spaces.
+            05            PIC X(26) Value "Total Insurance Deductions".
+            05 insGrandTotalDisp PIC $$$$,$$$,$$9.99.
+
+      *> ---------------------------------------------------------
+      *> Dep # subtotal break
+      *> ---------------------------------------------------------
+        01 DeptBreak.
+            05 ws-prev-depnum   PIC X(5) Value Spaces.
+            05 ws-dep-subtotal  PIC 9(9)V99 Value 0.
+
+        01 DeptSubtotalLine.
+            05          PIC X(90) Value Spaces.
+            05          PIC X(11) Value "Dept ".
+            05 dst-depnum  PIC X(5).
+            05          PIC X(9) Value " Total: ".
+            05 dst-amount  PIC $$$$,$$$,$$9.99.
+
+      *> ---------------------------------------------------------
+      *> region / district rollup summary page
+      *> ---------------------------------------------------------
+        01 ws-reg-cnt PIC 99 Value 0.
+        01 RegionTable.
+            05 RegionEntry Occurs 20 Times
+                    Depending on ws-reg-cnt Indexed by RegIdx.
+                10 rt-regnum  PIC 99.
+                10 rt-regnam  PIC X(15).
+                10 rt-total   PIC 9(9)V99.
+
+        01 ws-dist-cnt PIC 99 Value 0.
+        01 DistrictTable.
+            05 DistrictEntry Occurs 50 Times
+                    Depending on ws-dist-cnt Indexed by DistIdx.
+                10 dt-district PIC XXX.
+                10 dt-total    PIC 9(9)V99.
+
+        01 RegionSumHdr1.
+            05          PIC X(30) Value Spaces.
+            05          PIC X(28) Value "Region / District Rollup".
+        01 RegionSumHdr2.
+            05          PIC X(3) Value "Reg".
+            05          PIC X(2) Value Spaces.
+            05          PIC X(17) Value "Region Name".
+            05          PIC X Value Spaces.
+            05          PIC X(20) Value "Total Payroll".
+        01 RegionSumLine.
+            05 rsl-regnum  PIC Z9.
+            05             PIC X(3) Value Spaces.
+            05 rsl-regnam  PIC X(15).
+            05             PIC X(3) Value Spaces.
+            05 rsl-amount  PIC $$$$,$$$,$$9.99.
+        01 DistSumHdr.
+            05          PIC X(4) Value "Dist".
+            05          PIC X(10) Value Spaces.
+            05          PIC X(20) Value "Total Payroll".
+        01 DistSumLine.
+            05 dsl-district PIC XXX.
+            05              PIC X(11) Value Spaces.
+            05 dsl-amount   PIC $$$$,$$$,$$9.99.
+
+      *> ---------------------------------------------------------
+      *> EEO headcount / pay summary by gender within department
+      *> ---------------------------------------------------------
+        01 ws-gd-cnt PIC 9(4) Value 0.
+        01 GenderDeptTable.
+            05 GenderDeptEntry Occurs 200 Times
+                    Depending on ws-gd-cnt Indexed by GdIdx.
+                10 gd-depnum  PIC X(5).
+                10 gd-gender  PIC X.
+                10 gd-count   PIC 9(5).
+                10 gd-totpay  PIC 9(9)V99.
+
+        01 GenderSumHdr1.
+            05          PIC X(25) Value Spaces.
+            05          PIC X(32) Value "EEO Headcount / Pay by Gender".
+        01 GenderSumHdr2.
+            05          PIC X(7) Value "Dep #".
+            05          PIC X(2) Value Spaces.
+            05          PIC X(4) Value "Gen".
+            05          PIC X(2) Value Spaces.
+            05          PIC X(9) Value "Headcount".
+            05          PIC X(15) Value "Total Pay".
+        01 GenderSumLine.
+            05 gsl-depnum PIC X(5).
+            05            PIC X(4) Value Spaces.
+            05 gsl-gender PIC X.
+            05            PIC X(5) Value Spaces.
+            05 gsl-count  PIC ZZZZ9.
+            05            PIC X(4) Value Spaces.
+            05 gsl-amount PIC $$$$,$$$,$$9.99.
+
+        01 ws-emp-period-pay PIC 9(9)V99 Value 0.
+
+      *> ---------------------------------------------------------
+      *> exceptions listing (bad field edits)
+      *> ---------------------------------------------------------
+        01 ExceptionHeader.
+            05          PIC X(7)  Value "Dep #".
+            05          PIC X(7)  Value "Emp #".
+            05          PIC X(16) Value "Category".
+            05          PIC X(70) Value "Description".
+
+        01 ExceptionLine.
+            05 exDepNum      PIC X(5).
+            05               PIC X(3) Value Spaces.
+            05 exEmpNum      PIC X(5).
+            05               PIC X(3) Value Spaces.
+            05 exCategory    PIC X(15).
+            05               PIC X(3) Value Spaces.
+            05 exDescription PIC X(70).
+
+      *> ---------------------------------------------------------
+      *> field-level edit / validation
+      *> ---------------------------------------------------------
+        01 ws-plan-limits.
+            05 ws-401k-max     PIC V999 Value .500.
+            05 ws-hours-variance-threshold PIC 9V99 Value 5.00.
+            05 ws-comm-var-pct  PIC V999 Value .100.
+            05 ws-minor-age     PIC 99 Value 18.
+            05 ws-retire-age    PIC 99 Value 65.
+
+        01 ws-display-fields.
+            05 ws-display-hrs1 PIC ZZ9.99.
+            05 ws-display-hrs2 PIC ZZ9.99.
+            05 ws-display-hrs3 PIC ZZ9.99.
+            05 ws-display-age  PIC ZZ9.
+
+        01 ws-ptr PIC 999.
+
+        01 ws-display-amts.
+            05 ws-display-amt1 PIC $$$,$$9.99.
+            05 ws-display-amt2 PIC $$$,$$9.99.
+
+      *> ---------------------------------------------------------
+      *> date-of-birth / age derivation
+      *> ---------------------------------------------------------
+        01 ws-dob-parts.
+            05 ws-dob-year  PIC 9(4).
+            05 ws-dob-month PIC 99.
+            05 ws-dob-day   PIC 99.
+            05 ws-dob-rem   PIC 9(4).
+            05 ws-age       PIC 99.
+
+      *> ---------------------------------------------------------
+      *> actual sales lookup, for commission reconciliation
+      *> ---------------------------------------------------------
+        01 ws-sales-count PIC 9(4) Value 0.
+        01 SalesTable.
+            05 SalesEntry Occurs 500 Times
+                    Depending on ws-sales-count Indexed by SalIdx.
+                10 sl-empnum       PIC X(5).
+                10 sl-actualsales  PIC 9(7)V99.
+
+        01 ws-commission-variance.
+            05 ws-variance-amt PIC S9(7)V99.
+            05 ws-variance-pct PIC S9(3)V999.
+
+        01 ws-file-status.
+            05 ws-sales-status PIC XX.
+                88 sales-status-ok        Value "00".
+                88 sales-status-not-found Value "35".
+            05 ws-ytd-status   PIC XX.
+                88 ytd-status-ok        Value "00".
+                88 ytd-status-not-found Value "35".
+            05 ws-chk-status   PIC XX.
+                88 chk-status-ok        Value "00".
+                88 chk-status-not-found Value "35".
+            05 ws-insrates-status PIC XX.
+                88 insrates-status-ok        Value "00".
+                88 insrates-status-not-found Value "35".
+
+      *> ---------------------------------------------------------
+      *> run-mode switches, picked up from the environment so the
+      *> job stream can select them without a source change
+      *> ---------------------------------------------------------
+        01 ws-run-flags.
+            05 ws-restart-mode  PIC X Value "N".
+                88 restart-mode-on  Value "Y".
+            05 ws-skip-mode     PIC X Value "N".
+                88 skip-mode-on     Value "Y".
+            05 ws-csv-mode      PIC X Value "N".
+                88 csv-mode-on      Value "Y".
+            05 ws-chk-found     PIC X Value "N".
+                88 chk-found-on     Value "Y".
+
+        01 ws-checkpoint-control.
+            05 ws-record-count        PIC 9(7) Value 0.
+            05 ws-checkpoint-interval PIC 999 Value 25.
+            05 ws-temp-quotient       PIC 9(7).
+            05 ws-temp-remainder      PIC 99.
+
+        01 ws-chk-saved.
+            05 ws-chk-empnum       PIC X(5).
+            05 ws-chk-depnum       PIC X(5).
+            05 ws-chk-totpay       PIC 9(9)V99.
+            05 ws-chk-pagenum      PIC 999.
+            05 ws-chk-linenum      PIC 99.
+            05 ws-chk-depsubtotal  PIC 9(9)V99.
+            05 ws-chk-prevdepnum   PIC X(5).
+            05 ws-chk-insgrandtotal PIC 9(9)V99.
+
+      *> ---------------------------------------------------------
+      *> year-to-date master file accumulation
+      *> ---------------------------------------------------------
+        01 ws-ye-cnt PIC 9(4) Value 0.
+        01 YtdEmpTable.
+            05 YtdEmpEntry Occurs 500 Times
+                    Depending on ws-ye-cnt Indexed by YtdIdx.
+                10 ye-empnum  PIC X(5).
+                10 ye-depnum  PIC X(5).
+                10 ye-ytdpay  PIC 9(9)V99.
+
+        01 ws-yd-cnt PIC 99 Value 0.
+        01 YtdDeptTable.
+            05 YtdDeptEntry Occurs 50 Times
+                    Depending on ws-yd-cnt Indexed by YdIdx.
+                10 yd-depnum PIC X(5).
+                10 yd-ytdpay PIC 9(9)V99.
+
+        01 YtdSumHdr1.
+            05          PIC X(28) Value Spaces.
+            05          PIC X(28) Value "Year-To-Date Gross Payroll".
+        01 YtdEmpHdr.
+            05          PIC X(7) Value "Dep #".
+            05          PIC X(7) Value Spaces.
+            05          PIC X(5) Value "Emp #".
+            05          PIC X(7) Value Spaces.
+            05          PIC X(20) Value "YTD Gross Pay".
+        01 YtdEmpLine.
+            05 yel-depnum PIC X(5).
+            05            PIC X(9) Value Spaces.
+            05 yel-empnum PIC X(5).
+            05            PIC X(7) Value Spaces.
+            05 yel-amount PIC $$$$,$$$,$$9.99.
+        01 YtdDeptHdr.
+            05          PIC X(7) Value "Dep #".
+            05          PIC X(10) Value Spaces.
+            05          PIC X(13) Value "YTD Gross Pay".
+        01 YtdDeptLine.
+            05 ydl-depnum PIC X(5).
+            05            PIC X(12) Value Spaces.
+            05 ydl-amount PIC $$$$,$$$,$$9.99.
+
+      *> ---------------------------------------------------------
+      *> CSV export mode, alternate to the printed listing
+      *> ---------------------------------------------------------
+        01 CsvHeader.
+            05 PIC X(34) Value "DEPNUM,EMPNUM,PAYCODE,EXPECTEDPAY,".
+            05 PIC X(16) Value "COMMISSION,TOTAL".
+
+        01 ws-csv-numeric.
+            05 ws-csv-exppay PIC 9(7).99.
+            05 ws-csv-comiss PIC 9(7).99.
+            05 ws-csv-total  PIC 9(9).99.
+
+        01 CsvTotalWork.
+            05 ws-csv-grandtotal PIC 9(9).99.
+
+        Procedure Division.
+        000-Main.
+            Accept ws-csv-mode from Environment "LAB4_CSV_MODE"
+                On Exception
+                    Move "N" to ws-csv-mode
+            End-Accept
+
+            Accept ws-restart-mode from Environment "LAB4_RESTART"
+                On Exception
+                    Move "N" to ws-restart-mode
+            End-Accept
+
+      *> A restart only resumes in place if a checkpoint is actually
+      *> on disk - peek at it up front so the report/CSV/exceptions
+      *> files below are opened Extend (append) instead of Output
+      *> (which would truncate them) whenever there is prior output
+      *> to resume onto.
+            Move "N" to ws-chk-found
+            If restart-mode-on
+                Perform 012-peekCheckpoint
+            End-If
+
+            Open input inFile
+            If csv-mode-on
+                If chk-found-on
+                    Open extend csvFile
+                Else
+                    Open output csvFile
+                    Write csvRecord from CsvHeader
+                End-If
+            Else
+                If chk-found-on
+                    Open extend outReport
+                Else
+                    Open output outReport
+                End-If
+            End-If
+            If chk-found-on
+                Open extend excFile
+            Else
+                Open output excFile
+                Write excRecord from ExceptionHeader
+            End-If
+            Perform 200-getDate
+            Perform 020-loadSalesFile
+            Perform 025-loadYtdMaster
+            Perform 030-loadInsRates
+
+            If restart-mode-on and chk-found-on
+                Perform 015-loadCheckpoint
+            End-If
+
+            Perform until eof = "Y"
+                Read inFile
+                at end
+                    Move "Y" to eof
+                not at end
+                    If skip-mode-on
+                        Perform 040-checkSkipRecord
+                    Else
+                        Perform 050-validateRecord
+                        Perform 100-createReport
+                    End-If
+            End-Perform
+
+      *> A restart whose checkpoint key never turns up in inFile
+      *> (stale checkpoint, or the input file changed) must not be
+      *> allowed to fall through and complete as if it had reprocessed
+      *> anything - nothing was validated, reported or accumulated.
+         If skip-mode-on
+             Move Spaces to exDepNum
+             Move Spaces to exEmpNum
+             Move "RESTART" to exCategory
+             Move "Checkpoint key not found in inFile - run aborted"
+                 to exDescription
+             Perform 059-writeException
+             Move 16 to Return-Code
+         Else
+             If csv-mode-on
+                 Perform 178-writeCsvTotal
+             Else
+                 Perform 700-displayTotal
+                 Perform 800-printRegionDistrictSummary
+                 Perform 810-printGenderDeptSummary
+                 Perform 820-printYtdSummary
+             End-If
+
+             Perform 840-writeYtdMaster
+             Perform 190-clearCheckpoint
+         End-If
+
+        Close inFile
+        If csv-mode-on
+            Close csvFile
+        Else
+            Close outReport
+        End-If
+        Close excFile
+
+        Stop Run.
+
+      *> Just checks whether a checkpoint exists, without disturbing
+      *> any table state - used before the output files are opened
+      *> so Main knows whether to Extend them or start them fresh.
+      *> A checkpoint file left behind by a run that finished clean
+      *> holds a single "X" (cleared) marker instead of a "C" control
+      *> record, and does not count as a restart point.
+        012-peekCheckpoint.
+            Open input checkpointFile
+            If chk-status-ok
+                Read checkpointFile
+                    at end
+                        continue
+                    not at end
+                        If ckRecType not = "X"
+                            Move "Y" to ws-chk-found
+                        End-If
+                End-Read
+                Close checkpointFile
+            End-If.
+
+      *> Restart support: reads every record left by a prior, abended
+      *> run's checkpoint and rebuilds the region, district, gender/
+      *> dept and YTD tables exactly as they stood at that point, so
+      *> 040-checkSkipRecord can fast-forward inFile back to where
+      *> that run left off without losing any of this run's rollups.
+        015-loadCheckpoint.
+            Move "N" to ws-skip-mode
+            Open input checkpointFile
+            If chk-status-ok
+                Move 0 to ws-reg-cnt
+                Move 0 to ws-dist-cnt
+                Move 0 to ws-gd-cnt
+                Move 0 to ws-ye-cnt
+                Move "N" to eof
+                Perform until eof = "Y"
+                    Read checkpointFile
+                        at end
+                            Move "Y" to eof
+                        not at end
+                            Perform 016-restoreCheckpointEntry
+                End-Perform
+                Close checkpointFile
+                Move "N" to eof
+            End-If.
+
+        016-restoreCheckpointEntry.
+            Evaluate ckRecType
+                When "C"
+                    Move ckEmpNum        to ws-chk-empnum
+                    Move ckDepNum        to ws-chk-depnum
+                    Move ckTotPay        to ws-chk-totpay
+                    Move ckPageNum       to ws-chk-pagenum
+                    Move ckLineNum       to ws-chk-linenum
+                    Move ckDepSubtotal   to ws-chk-depsubtotal
+                    Move ckPrevDepnum    to ws-chk-prevdepnum
+                    Move ckInsGrandTotal to ws-chk-insgrandtotal
+                    Move "Y" to ws-skip-mode
+                When "R"
+                    If ws-reg-cnt < 20
+                        Add 1 to ws-reg-cnt
+                        Set RegIdx to ws-reg-cnt
+                        Move ckrRegNum to rt-regnum(RegIdx)
+                        Move ckrRegNam to rt-regnam(RegIdx)
+                        Move ckrRegTotal to rt-total(RegIdx)
+                    End-If
+                When "D"
+                    If ws-dist-cnt < 50
+                        Add 1 to ws-dist-cnt
+                        Set DistIdx to ws-dist-cnt
+                        Move ckdDistrict to dt-district(DistIdx)
+                        Move ckdTotal to dt-total(DistIdx)
+                    End-If
+                When "G"
+                    If ws-gd-cnt < 200
+                        Add 1 to ws-gd-cnt
+                        Set GdIdx to ws-gd-cnt
+                        Move ckgDepNum to gd-depnum(GdIdx)
+                        Move ckgGender to gd-gender(GdIdx)
+                        Move ckgCount to gd-count(GdIdx)
+                        Move ckgTotPay to gd-totpay(GdIdx)
+                    End-If
+                When "Y"
+                    If ws-ye-cnt < 500
+                        Add 1 to ws-ye-cnt
+                        Set YtdIdx to ws-ye-cnt
+                        Move ckyEmpNum to ye-empnum(YtdIdx)
+                        Move ckyDepNum to ye-depnum(YtdIdx)
+                        Move ckyYtdPay to ye-ytdpay(YtdIdx)
+                    End-If
+                When "X"
+                    Continue
+            End-Evaluate.
+
+      *> Loads actual sales results used later to reconcile each
+      *> commissioned employee's quota estimate against what they
+      *> actually sold.
+        020-loadSalesFile.
+            Move "N" to eof
+            Open input salesFile
+            If sales-status-ok
+                Perform until eof = "Y"
+                    Read salesFile
+                        at end
+                            Move "Y" to eof
+                        not at end
+                            Perform 022-storeSalesEntry
+                End-Perform
+                Close salesFile
+            End-If
+            Move "N" to eof.
+
+        022-storeSalesEntry.
+            If ws-sales-count < 500
+                Add 1 to ws-sales-count
+                Set SalIdx to ws-sales-count
+                Move slEmpNum to sl-empnum(SalIdx)
+                Move slActualSales to sl-actualsales(SalIdx)
+            Else
+                Move Spaces to exDepNum
+                Move slEmpNum to exEmpNum
+                Move "CAPACITY" to exCategory
+                Move "Sales table full - actual sales entry discarded"
+                    to exDescription
+                Perform 059-writeException
+            End-If.
+
+      *> Loads the prior year-to-date master so this run's gross pay
+      *> can be folded into it.
+        025-loadYtdMaster.
+            Move "N" to eof
+            Open input ytdFile
+            If ytd-status-ok
+                Perform until eof = "Y"
+                    Read ytdFile
+                        at end
+                            Move "Y" to eof
+                        not at end
+                            Perform 027-storeYtdEntry
+                End-Perform
+                Close ytdFile
+            End-If
+            Move "N" to eof.
+
+        027-storeYtdEntry.
+            If ws-ye-cnt < 500
+                Add 1 to ws-ye-cnt
+                Set YtdIdx to ws-ye-cnt
+                Move ytEmpNum to ye-empnum(YtdIdx)
+                Move ytDepNum to ye-depnum(YtdIdx)
+                Move ytYtdPay to ye-ytdpay(YtdIdx)
+            Else
+                Move ytDepNum to exDepNum
+                Move ytEmpNum to exEmpNum
+                Move "CAPACITY" to exCategory
+                Move "YTD master table full - prior entry discarded"
+                    to exDescription
+                Perform 059-writeException
+            End-If.
+
+      *> Loads the per-plan-type, per-district premium table used to
+      *> cost out each employee's insurance coverage.
+        030-loadInsRates.
+            Move "N" to eof
+            Open input insRatesFile
+            If insrates-status-ok
+                Perform until eof = "Y"
+                    Read insRatesFile
+                        at end
+                            Move "Y" to eof
+                        not at end
+                            Perform 032-storeInsRateEntry
+                End-Perform
+                Close insRatesFile
+            End-If
+            Move "N" to eof.
+
+        032-storeInsRateEntry.
+            If ws-insrate-cnt < 300
+                Add 1 to ws-insrate-cnt
+                Set InsRtIdx to ws-insrate-cnt
+                Move irPlanType to irt-plantype(InsRtIdx)
+                Move irDistrict to irt-district(InsRtIdx)
+                Move irPremium  to irt-premium(InsRtIdx)
+            Else
+                Move irDistrict to exDepNum
+                Move Spaces to exEmpNum
+                Move "CAPACITY" to exCategory
+                Move "Insurance rate table full - rate entry discarded"
+                    to exDescription
+                Perform 059-writeException
+            End-If.
+
+      *> While a restart is repositioning, every record is compared
+      *> against the saved checkpoint instead of being reprinted.
+        040-checkSkipRecord.
+            If inEmpNum = ws-chk-empnum and inDepNum = ws-chk-depnum
+                Move ws-chk-totpay       to totPay
+                Move ws-chk-pagenum      to pageNum
+                Move ws-chk-linenum      to lineNum
+                Move ws-chk-depsubtotal  to ws-dep-subtotal
+                Move ws-chk-prevdepnum   to ws-prev-depnum
+                Move ws-chk-insgrandtotal to ws-ins-grandtotal
+                Move "N" to ws-skip-mode
+            End-If.
+
+      *> Edits PayCode, 401k rate and marital status before the
+      *> record is folded into the report.
+        050-validateRecord.
+            Move inDepNum to exDepNum
+            Move inEmpNum to exEmpNum
+
+            If not Hourly and not Salary and not SalAndCommiss
+                Move "PAYCODE" to exCategory
+                Move "Invalid pay code - must be S, H or C"
+                    to exDescription
+                Perform 059-writeException
+            End-If
+
+            If in401k > ws-401k-max
+                Move "401K" to exCategory
+                Move "401k rate exceeds plan maximum"
+                    to exDescription
+                Perform 059-writeException
+            End-If
+
+            If not Divorced and not Married and not Separated
+                    and not Single and not Widowed
+                Move "MARITAL" to exCategory
+                Move "Invalid marital status - must be D/M/P/S/W"
+                    to exDescription
+                Perform 059-writeException
+            End-If.
+
+        059-writeException.
+            Write excRecord from ExceptionLine.
+
+      * Creates report
+        100-createReport.
+            If csv-mode-on
+                Perform 400-Record
+                Perform 175-writeCsvRecord
+            Else
+                If lineNum > linesPerPage
+                    Perform 300-newPage
+                End-If
+
+                Perform 150-deptBreakCheck
+                Perform 400-Record
+                Write outRecord from OutputInfo after advancing 1 line
+            End-If
+
+            Perform 180-writeCheckpoint.
+
+      *> Writes the CSV equivalent of one OutputInfo line for the
+      *> downstream GL interface.
+        175-writeCsvRecord.
+            Move inPay to ws-csv-exppay
+            If SalAndCommiss
+                Move inSalesAmount to ws-csv-comiss
+            Else
+                Move 0 to ws-csv-comiss
+            End-If
+            Move ws-emp-period-pay to ws-csv-total
+
+            Move Spaces to csvRecord
+            Move 1 to ws-ptr
+            String inDepNum        delimited by size
+                   ","             delimited by size
+                   inEmpNum        delimited by size
+                   ","             delimited by size
+                   inPayCode       delimited by size
+                   ","             delimited by size
+                   ws-csv-exppay   delimited by size
+                   ","             delimited by size
+                   ws-csv-comiss   delimited by size
+                   ","             delimited by size
+                   ws-csv-total    delimited by size
+                into csvRecord with pointer ws-ptr
+            End-String
+            Write csvRecord.
+
+      *> Writes the CSV grand-total row in place of the printed
+      *> "Total Expected Payroll" line.
+        178-writeCsvTotal.
+            Move totPay to ws-csv-grandtotal
+            Move Spaces to csvRecord
+            Move 1 to ws-ptr
+            String "TOTAL,,,,,"    delimited by size
+                   ws-csv-grandtotal delimited by size
+                into csvRecord with pointer ws-ptr
+            End-String
+            Write csvRecord.
+
+      *> Saves a restart checkpoint every N records so an abended
+      *> run can resume without reprinting the whole report. The
+      *> control record carries the scalar running totals; a row is
+      *> also written for every region, district, gender/dept and
+      *> YTD table entry accumulated so far, so none of this run's
+      *> rollups are lost if it has to be restarted.
+        180-writeCheckpoint.
+            Add 1 to ws-record-count
+            Divide ws-record-count by ws-checkpoint-interval
+                giving ws-temp-quotient remainder ws-temp-remainder
+            If ws-temp-remainder = 0
+                Open output checkpointFile
+
+                Move "C" to ckRecType
+                Move inEmpNum          to ckEmpNum
+                Move inDepNum          to ckDepNum
+                Move totPay            to ckTotPay
+                Move pageNum           to ckPageNum
+                Move lineNum           to ckLineNum
+                Move ws-dep-subtotal   to ckDepSubtotal
+                Move ws-prev-depnum    to ckPrevDepnum
+                Move ws-ins-grandtotal to ckInsGrandTotal
+                Write checkpointRecord
+
+                Perform 182-writeCheckpointRegion
+                    varying RegIdx from 1 by 1
+                    until RegIdx > ws-reg-cnt
+                Perform 184-writeCheckpointDistrict
+                    varying DistIdx from 1 by 1
+                    until DistIdx > ws-dist-cnt
+                Perform 186-writeCheckpointGender
+                    varying GdIdx from 1 by 1
+                    until GdIdx > ws-gd-cnt
+                Perform 188-writeCheckpointYtd
+                    varying YtdIdx from 1 by 1
+                    until YtdIdx > ws-ye-cnt
+
+                Close checkpointFile
+            End-If.
+
+        182-writeCheckpointRegion.
+            Move "R" to ckrRecType
+            Move rt-regnum(RegIdx) to ckrRegNum
+            Move rt-regnam(RegIdx) to ckrRegNam
+            Move rt-total(RegIdx)  to ckrRegTotal
+            Write checkpointRegionRecord.
+
+        184-writeCheckpointDistrict.
+            Move "D" to ckdRecType
+            Move dt-district(DistIdx) to ckdDistrict
+            Move dt-total(DistIdx)    to ckdTotal
+            Write checkpointDistrictRecord.
+
+        186-writeCheckpointGender.
+            Move "G" to ckgRecType
+            Move gd-depnum(GdIdx) to ckgDepNum
+            Move gd-gender(GdIdx) to ckgGender
+            Move gd-count(GdIdx)  to ckgCount
+            Move gd-totpay(GdIdx) to ckgTotPay
+            Write checkpointGenderRecord.
+
+        188-writeCheckpointYtd.
+            Move "Y" to ckyRecType
+            Move ye-empnum(YtdIdx) to ckyEmpNum
+            Move ye-depnum(YtdIdx) to ckyDepNum
+            Move ye-ytdpay(YtdIdx) to ckyYtdPay
+            Write checkpointYtdRecord.
+
+      *> Invalidates the checkpoint once a run has processed inFile
+      *> to completion, so a later LAB4_RESTART=Y run does not pick
+      *> up a stale checkpoint from a job that already finished
+      *> clean. The file is left holding a single cleared marker
+      *> rather than removed outright, since Cobol has no portable
+      *> delete-the-file verb for a Line Sequential file.
+        190-clearCheckpoint.
+            Open output checkpointFile
+            Move Spaces to checkpointRecord
+            Move "X" to ckRecType
+            Write checkpointRecord
+            Close checkpointFile.
+
+      *> Prints the previous department's subtotal line when the
+      *> Dep # changes.
+        150-deptBreakCheck.
+            If ws-prev-depnum not = Spaces
+                    and ws-prev-depnum not = inDepNum
+                Perform 160-printDeptSubtotal
+            End-If
+            Move inDepNum to ws-prev-depnum.
+
+        160-printDeptSubtotal.
+            If lineNum > linesPerPage
+                Perform 300-newPage
+            End-If
+            Move ws-prev-depnum to dst-depnum
+            Move ws-dep-subtotal to dst-amount
+            Write outRecord from DeptSubtotalLine after advancing 1 line
+            Add 1 to lineNum
+            Move 0 to ws-dep-subtotal.
+
+        200-getDate.
+            accept ws-date from date YYYYMMDD
+            accept ws-time from time
+
+            Move ws-yr to ph-Year
+            Move ws-mo to ph-Month
+            Move ws-dy to ph-Day.
+            Move ws-mn to ph-mn
+
+            If ws-hr>=1 and < 13
+                Move ws-hr to ph-hr
+                Move "AM" to ph-ampm
+            End-If
+            If ws-hr <1
+                Add 12 to ws-hr
+                Move ws-hr to ph-hr
+                Move "AM" to ph-ampm
+            End-If
+            If ws-hr >= 13
+                Compute ws-hr = ws-hr - 12
+                Move ws-hr to ph-hr
+                Move "PM" to ph-ampm
+            End-If.
+
+
+        300-newPage.
+            If pageNum > 0
+                Write outRecord from blankLine after advancing 1 line
+            End-If
+            Add 1 to pageNum
+            Move pageNum to ph-Page
+
+            Move 0 to lineNum
+            Write outRecord from pageHeader after advancing page
+            Add 1 to lineNum
+
+            Write outRecord from secondPageHeader after advancing 1 line
+            Add 1 to lineNum
+
+            Write outRecord from blankLine after advancing 1 line
+            Add 1 to lineNum
+
+            Write outRecord from columnHeader after advancing 1 line
+            Add 1 to lineNum
+
+            Write outRecord from blankLine after advancing 1 line
+            Add 1 to lineNum.
+
+            Write outRecord from blankLine after advancing 1 line
+            Add 1 to lineNum.
+
+        400-Record.
+            Move inDepNum to outDep
+            Move inEmpNum to outEmp
+            Move inLastName to outLastName
+            Move inFirstName to outFirstInitial
+            Move inJobTitle to outTitle
+            Move inDoHYear to outDoHYear
+            Move inDoHMonth to outDoHMonth
+            Move inDoHDay to outDoHDay
+            Move inMarital to outMar
+            Move inDependents to outDeps
+
+            If inMedical = "Y"
+                Move "M" to medIns
+            Else
+                Move " " to medIns
+            End-If
+            If inDental = "Y"
+                Move "D" to denIns
+            Else
+                Move " " to denIns
+            End-If
+            If inVision = "Y"
+                Move "V" to visIns
+            Else
+                Move " " to visIns
+            End-If
+
+            String  denIns delimited by size
+			        medIns delimited by size
+                    visIns delimited by size into outIns
+
+            Perform 475-lookupInsuranceCost
+
+            Compute Calc401k = in401k * 100
+
+            Move Calc401k to out401k
+            Move inPayCode to outPayC
+
+            Perform 470-checkBenefitsEligibility
+
+            Perform 600-calculatePay
+
+            Perform 480-accumulateRegionDistrict
+            Perform 485-accumulateGenderDept
+
+            Add 1 to lineNum.
+
+      *> Looks up each elected plan's premium for the employee's
+      *> district and totals them into a per-plan cost column plus
+      *> the running grand total.
+        475-lookupInsuranceCost.
+            Move 0 to ws-ins-period-cost
+
+            If medIns = "M"
+                Set InsRtIdx to 1
+                Search InsRateEntry
+                    at end
+                        Continue
+                    when irt-plantype(InsRtIdx) = "M"
+                            and irt-district(InsRtIdx) = inDistrict
+                        Add irt-premium(InsRtIdx) to ws-ins-period-cost
+                End-Search
+            End-If
+
+            If denIns = "D"
+                Set InsRtIdx to 1
+                Search InsRateEntry
+                    at end
+                        Continue
+                    when irt-plantype(InsRtIdx) = "D"
+                            and irt-district(InsRtIdx) = inDistrict
+                        Add irt-premium(InsRtIdx) to ws-ins-period-cost
+                End-Search
+            End-If
+
+            If visIns = "V"
+                Set InsRtIdx to 1
+                Search InsRateEntry
+                    at end
+                        Continue
+                    when irt-plantype(InsRtIdx) = "V"
+                            and irt-district(InsRtIdx) = inDistrict
+                        Add irt-premium(InsRtIdx) to ws-ins-period-cost
+                End-Search
+            End-If
+
+            Move ws-ins-period-cost to outInsCost
+            Add ws-ins-period-cost to ws-ins-grandtotal.
+
+      *> Flags under-18 employees carrying a 401k deduction and
+      *> employees at or past the plan's retirement-eligible age,
+      *> both derived from date of birth.
+        470-checkBenefitsEligibility.
+            Divide inDoB by 10000 giving ws-dob-year
+            Compute ws-dob-rem = inDoB - (ws-dob-year * 10000)
+            Divide ws-dob-rem by 100 giving ws-dob-month
+            Compute ws-dob-day = ws-dob-rem - (ws-dob-month * 100)
+
+            Compute ws-age = ws-yr - ws-dob-year
+            If ws-mo < ws-dob-month
+                Subtract 1 from ws-age
+            Else
+                If ws-mo = ws-dob-month and ws-dy < ws-dob-day
+                    Subtract 1 from ws-age
+                End-If
+            End-If
+
+            Move inDepNum to exDepNum
+            Move inEmpNum to exEmpNum
+            Move ws-age to ws-display-age
+
+            If ws-age < ws-minor-age and in401k > 0
+                Move "BENEFITS" to exCategory
+                Move Spaces to exDescription
+                Move 1 to ws-ptr
+                String "Age " delimited by size
+                       ws-display-age delimited by size
+                       " is under plan minimum, has 401k deduction"
+                            delimited by size
+                    into exDescription with pointer ws-ptr
+                End-String
+                Perform 059-writeException
+            End-If
+
+            If ws-age >= ws-retire-age
+                Move "BENEFITS" to exCategory
+                Move Spaces to exDescription
+                Move 1 to ws-ptr
+                String "Age " delimited by size
+                       ws-display-age delimited by size
+                       " is at or past the retirement-eligible age"
+                            delimited by size
+                    into exDescription with pointer ws-ptr
+                End-String
+                Perform 059-writeException
+            End-If.
+
+        600-calculatePay.
+            Move 0 to ws-emp-period-pay
+            Move 0 to outExPay
+            Move Spaces to outComis
+
+            If inPayCode = "S"
+                Compute inPay rounded = inPay / 12
+                Move inPay to outExPay
+                Move Spaces to outComis
+                Compute totPay = totPay + inPay
+                Move inPay to ws-emp-period-pay
+            End-If
+
+            If inPayCode = "H"
+                Compute inPay rounded = 52 * inPay / 12 * inHrsPerWeek
+                Move inPay to outExPay
+                Move Spaces to outComis
+                Compute totPay = totPay + inPay
+                Move inPay to ws-emp-period-pay
+                Perform 650-checkHoursVariance
+            End-If
+
+            If inPayCode = "C"
+                Compute inPay rounded = inPay / 12
+                Move inPay to outExPay
+                Compute inSalesAmount Rounded = inComissRate * 45000
+                Move inSalesAmount to DisplayComiss
+                Move DisplayComiss to outComis
+                Compute totPay = totPay + inPay + inSalesAmount
+                Compute ws-emp-period-pay = inPay + inSalesAmount
+                Perform 660-checkCommissionVariance
+            End-If
+
+            If not Hourly and not Salary and not SalAndCommiss
+                Move 0 to inPay
+            End-If.
+
+            Perform 665-updateAccumulators.
+
+      *> Rolls this record's pay into the open Dep # subtotal and
+      *> the year-to-date master table.
+        665-updateAccumulators.
+            Add ws-emp-period-pay to ws-dep-subtotal
+            Perform 670-accumulateYtd.
+
+      *> Folds this record's period pay into the employee's
+      *> year-to-date total, adding a new entry when the employee
+      *> was not on the prior YTD master.
+        670-accumulateYtd.
+            Set YtdIdx to 1
+            Search YtdEmpEntry
+                at end
+                    If ws-ye-cnt < 500
+                        Add 1 to ws-ye-cnt
+                        Set YtdIdx to ws-ye-cnt
+                        Move inEmpNum to ye-empnum(YtdIdx)
+                        Move inDepNum to ye-depnum(YtdIdx)
+                        Move ws-emp-period-pay to ye-ytdpay(YtdIdx)
+                    Else
+                        Move inDepNum to exDepNum
+                        Move inEmpNum to exEmpNum
+                        Move "CAPACITY" to exCategory
+                        Move "YTD employee table full - entry discarded"
+                            to exDescription
+                        Perform 059-writeException
+                    End-If
+                when ye-empnum(YtdIdx) = inEmpNum
+                    Move inDepNum to ye-depnum(YtdIdx)
+                    Add ws-emp-period-pay to ye-ytdpay(YtdIdx)
+            End-Search.
+
+      *> Flags hourly employees whose actual hours worked vary from
+      *> their scheduled hours by more than the threshold, for the
+      *> timecard / hours reconciliation.
+        650-checkHoursVariance.
+            If inHrsWorked >= inHrsPerWeek
+                Compute ws-display-hrs3 = inHrsWorked - inHrsPerWeek
+            Else
+                Compute ws-display-hrs3 = inHrsPerWeek - inHrsWorked
+            End-If
+
+            If ws-display-hrs3 > ws-hours-variance-threshold
+                Move inDepNum to exDepNum
+                Move inEmpNum to exEmpNum
+                Move "HOURS" to exCategory
+                Move inHrsWorked to ws-display-hrs1
+                Move inHrsPerWeek to ws-display-hrs2
+                Move Spaces to exDescription
+                Move 1 to ws-ptr
+                String "Worked " delimited by size
+                       ws-display-hrs1 delimited by size
+                       " hrs vs sched " delimited by size
+                       ws-display-hrs2 delimited by size
+                       " hrs, variance " delimited by size
+                       ws-display-hrs3 delimited by size
+                            into exDescription with pointer ws-ptr
+                End-String
+                Perform 059-writeException
+            End-If.
+
+      *> Compares the quota-based commission estimate against what
+      *> the employee actually sold, for the commission vs. actual
+      *> sales variance report.
+        660-checkCommissionVariance.
+            Move 0 to ws-variance-amt
+            Move 0 to ws-variance-pct
+            Set SalIdx to 1
+            Search SalesEntry
+                at end
+                    Move inDepNum to exDepNum
+                    Move inEmpNum to exEmpNum
+                    Move "COMMISSION" to exCategory
+                    Move "No actual sales result found for employee"
+                        to exDescription
+                    Perform 059-writeException
+                when sl-empnum(SalIdx) = inEmpNum
+                    Compute ws-variance-amt =
+                        sl-actualsales(SalIdx) - inSalesAmount
+                    If inSalesAmount > 0
+                        Compute ws-variance-pct =
+                            ws-variance-amt / inSalesAmount
+                    End-If
+                    If ws-variance-pct > ws-comm-var-pct
+                            or ws-variance-pct < -ws-comm-var-pct
+                        Move inDepNum to exDepNum
+                        Move inEmpNum to exEmpNum
+                        Move "COMMISSION" to exCategory
+                        Move inSalesAmount to ws-display-amt1
+                        Move sl-actualsales(SalIdx) to ws-display-amt2
+                        Move Spaces to exDescription
+                        Move 1 to ws-ptr
+                        String "Quota est " delimited by size
+                               ws-display-amt1 delimited by size
+                               " vs actual " delimited by size
+                               ws-display-amt2 delimited by size
+                            into exDescription with pointer ws-ptr
+                        End-String
+                        Perform 059-writeException
+                    End-If
+            End-Search.
+
+      *> Accumulates this record's pay into the region and district
+      *> rollup tables printed on the summary page after the main
+      *> listing.
+        480-accumulateRegionDistrict.
+            Set RegIdx to 1
+            Search RegionEntry
+                at end
+                    If ws-reg-cnt < 20
+                        Add 1 to ws-reg-cnt
+                        Set RegIdx to ws-reg-cnt
+                        Move inRegNum to rt-regnum(RegIdx)
+                        Move inRegNam to rt-regnam(RegIdx)
+                        Move ws-emp-period-pay to rt-total(RegIdx)
+                    Else
+                        Move inDepNum to exDepNum
+                        Move inEmpNum to exEmpNum
+                        Move "CAPACITY" to exCategory
+                        Move "Region table full - entry discarded"
+                            to exDescription
+                        Perform 059-writeException
+                    End-If
+                when rt-regnum(RegIdx) = inRegNum
+                    Add ws-emp-period-pay to rt-total(RegIdx)
+            End-Search
+
+            Set DistIdx to 1
+            Search DistrictEntry
+                at end
+                    If ws-dist-cnt < 50
+                        Add 1 to ws-dist-cnt
+                        Set DistIdx to ws-dist-cnt
+                        Move inDistrict to dt-district(DistIdx)
+                        Move ws-emp-period-pay to dt-total(DistIdx)
+                    Else
+                        Move inDepNum to exDepNum
+                        Move inEmpNum to exEmpNum
+                        Move "CAPACITY" to exCategory
+                        Move "District table full - entry discarded"
+                            to exDescription
+                        Perform 059-writeException
+                    End-If
+                when dt-district(DistIdx) = inDistrict
+                    Add ws-emp-period-pay to dt-total(DistIdx)
+            End-Search.
+
+      *> Accumulates headcount and pay by gender within department,
+      *> for the EEO diversity summary.
+        485-accumulateGenderDept.
+            Set GdIdx to 1
+            Search GenderDeptEntry
+                at end
+                    If ws-gd-cnt < 200
+                        Add 1 to ws-gd-cnt
+                        Set GdIdx to ws-gd-cnt
+                        Move inDepNum to gd-depnum(GdIdx)
+                        Move inGender to gd-gender(GdIdx)
+                        Move 1 to gd-count(GdIdx)
+                        Move ws-emp-period-pay to gd-totpay(GdIdx)
+                    Else
+                        Move inDepNum to exDepNum
+                        Move inEmpNum to exEmpNum
+                        Move "CAPACITY" to exCategory
+                        Move "Gender/dept table full - entry discarded"
+                            to exDescription
+                        Perform 059-writeException
+                    End-If
+                when gd-depnum(GdIdx) = inDepNum
+                        and gd-gender(GdIdx) = inGender
+                    Add 1 to gd-count(GdIdx)
+                    Add ws-emp-period-pay to gd-totpay(GdIdx)
+            End-Search.
+
+        700-displayTotal.
+            If lineNum > linesPerPage
+                Perform 300-newPage
+            End-If
+
+            If ws-prev-depnum not = Spaces
+                Perform 160-printDeptSubtotal
+            End-If
+
+            Move totPay to expPayroll
+            Write outRecord from TotalDis after advancing 1 line
+
+            Move ws-ins-grandtotal to insGrandTotalDisp
+            Write outRecord from InsTotalDis after advancing 1 line.
+
+      *> Prints the region and district rollup summary page appended
+      *> after the main listing.
+        800-printRegionDistrictSummary.
+            Perform 807-newRegionPage
+
+            Perform 805-printRegionLine
+                varying RegIdx from 1 by 1 until RegIdx > ws-reg-cnt
+
+            If lineNum > linesPerPage
+                Perform 808-newDistrictPage
+            Else
+                Write outRecord from blankLine after advancing 1 line
+                Add 1 to lineNum
+                Write outRecord from DistSumHdr after advancing 1 line
+                Add 1 to lineNum
+            End-If
+
+            Perform 806-printDistrictLine
+                varying DistIdx from 1 by 1 until DistIdx > ws-dist-cnt.
+
+        805-printRegionLine.
+            If lineNum > linesPerPage
+                Perform 807-newRegionPage
+            End-If
+            Move rt-regnum(RegIdx) to rsl-regnum
+            Move rt-regnam(RegIdx) to rsl-regnam
+            Move rt-total(RegIdx) to rsl-amount
+            Write outRecord from RegionSumLine after advancing 1 line
+            Add 1 to lineNum.
+
+        806-printDistrictLine.
+            If lineNum > linesPerPage
+                Perform 808-newDistrictPage
+            End-If
+            Move dt-district(DistIdx) to dsl-district
+            Move dt-total(DistIdx) to dsl-amount
+            Write outRecord from DistSumLine after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Starts a fresh region/district summary page, reprinting the
+      *> region column headings, the same way 300-newPage reprints
+      *> the main listing's headings on overflow.
+        807-newRegionPage.
+            Write outRecord from blankLine after advancing page
+            Move 0 to lineNum
+            Write outRecord from RegionSumHdr1 after advancing 1 line
+            Add 1 to lineNum
+            Write outRecord from blankLine after advancing 1 line
+            Add 1 to lineNum
+            Write outRecord from RegionSumHdr2 after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Starts a fresh page for the district rollup, reprinting just
+      *> the district column heading.
+        808-newDistrictPage.
+            Write outRecord from blankLine after advancing page
+            Move 0 to lineNum
+            Write outRecord from DistSumHdr after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Prints the EEO headcount / pay summary by gender and
+      *> department on its own page.
+        810-printGenderDeptSummary.
+            Perform 816-newGenderPage
+
+            Perform 815-printGenderLine
+                varying GdIdx from 1 by 1 until GdIdx > ws-gd-cnt.
+
+        815-printGenderLine.
+            If lineNum > linesPerPage
+                Perform 816-newGenderPage
+            End-If
+            Move gd-depnum(GdIdx) to gsl-depnum
+            Move gd-gender(GdIdx) to gsl-gender
+            Move gd-count(GdIdx) to gsl-count
+            Move gd-totpay(GdIdx) to gsl-amount
+            Write outRecord from GenderSumLine after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Starts a fresh EEO summary page, reprinting the gender/dept
+      *> column headings.
+        816-newGenderPage.
+            Write outRecord from blankLine after advancing page
+            Move 0 to lineNum
+            Write outRecord from GenderSumHdr1 after advancing 1 line
+            Add 1 to lineNum
+            Write outRecord from blankLine after advancing 1 line
+            Add 1 to lineNum
+            Write outRecord from GenderSumHdr2 after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Prints the year-to-date gross payroll section, by employee
+      *> and by department, after rebuilding the department totals
+      *> from the (just updated) employee YTD table.
+        820-printYtdSummary.
+            Perform 822-rebuildYtdDeptTable
+
+            Perform 827-newYtdEmpPage
+
+            Perform 825-printYtdEmpLine
+                varying YtdIdx from 1 by 1 until YtdIdx > ws-ye-cnt
+
+            If lineNum > linesPerPage
+                Perform 828-newYtdDeptPage
+            Else
+                Write outRecord from blankLine after advancing 1 line
+                Add 1 to lineNum
+                Write outRecord from YtdDeptHdr after advancing 1 line
+                Add 1 to lineNum
+            End-If
+
+            Perform 826-printYtdDeptLine
+                varying YdIdx from 1 by 1 until YdIdx > ws-yd-cnt.
+
+        822-rebuildYtdDeptTable.
+            Move 0 to ws-yd-cnt
+            Perform 823-foldYtdDeptEntry
+                varying YtdIdx from 1 by 1 until YtdIdx > ws-ye-cnt.
+
+        823-foldYtdDeptEntry.
+            Set YdIdx to 1
+            Search YtdDeptEntry
+                at end
+                    If ws-yd-cnt < 50
+                        Add 1 to ws-yd-cnt
+                        Set YdIdx to ws-yd-cnt
+                        Move ye-depnum(YtdIdx) to yd-depnum(YdIdx)
+                        Move ye-ytdpay(YtdIdx) to yd-ytdpay(YdIdx)
+                    Else
+                        Move ye-depnum(YtdIdx) to exDepNum
+                        Move ye-empnum(YtdIdx) to exEmpNum
+                        Move "CAPACITY" to exCategory
+                        Move "YTD dept table full - entry discarded"
+                            to exDescription
+                        Perform 059-writeException
+                    End-If
+                when yd-depnum(YdIdx) = ye-depnum(YtdIdx)
+                    Add ye-ytdpay(YtdIdx) to yd-ytdpay(YdIdx)
+            End-Search.
+
+        825-printYtdEmpLine.
+            If lineNum > linesPerPage
+                Perform 827-newYtdEmpPage
+            End-If
+            Move ye-depnum(YtdIdx) to yel-depnum
+            Move ye-empnum(YtdIdx) to yel-empnum
+            Move ye-ytdpay(YtdIdx) to yel-amount
+            Write outRecord from YtdEmpLine after advancing 1 line
+            Add 1 to lineNum.
+
+        826-printYtdDeptLine.
+            If lineNum > linesPerPage
+                Perform 828-newYtdDeptPage
+            End-If
+            Move yd-depnum(YdIdx) to ydl-depnum
+            Move yd-ytdpay(YdIdx) to ydl-amount
+            Write outRecord from YtdDeptLine after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Starts a fresh page for the YTD-by-employee section,
+      *> reprinting the section title and column heading.
+        827-newYtdEmpPage.
+            Write outRecord from blankLine after advancing page
+            Move 0 to lineNum
+            Write outRecord from YtdSumHdr1 after advancing 1 line
+            Add 1 to lineNum
+            Write outRecord from blankLine after advancing 1 line
+            Add 1 to lineNum
+            Write outRecord from YtdEmpHdr after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Starts a fresh page for the YTD-by-department section,
+      *> reprinting just the department column heading.
+        828-newYtdDeptPage.
+            Write outRecord from blankLine after advancing page
+            Move 0 to lineNum
+            Write outRecord from YtdDeptHdr after advancing 1 line
+            Add 1 to lineNum.
+
+      *> Rewrites the YTD master with this run's totals folded in,
+      *> so the next run's accumulation continues from here.
+        840-writeYtdMaster.
+            Open output ytdFile
+            Perform 841-writeYtdEntry
+                varying YtdIdx from 1 by 1 until YtdIdx > ws-ye-cnt
+            Close ytdFile.
+
+        841-writeYtdEntry.
+            Move ye-empnum(YtdIdx) to ytEmpNum
+            Move ye-depnum(YtdIdx) to ytDepNum
+            Move ye-ytdpay(YtdIdx) to ytYtdPay
+            Write ytdMasterRecord.
+
